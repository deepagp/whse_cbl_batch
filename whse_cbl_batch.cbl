@@ -1,39 +1,735 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       
-       ENVIRONMENT DIVISION.
-          INPUT-OUTPUT SECTION.
-          FILE-CONTROL.
-          SELECT FILEN ASSIGN TO INPUT.
-             ORGANIZATION IS SEQUENTIAL.
-             ACCESS IS SEQUENTIAL.
-       
-       DATA DIVISION.
-          FILE SECTION.
-          FD FILEN
-          01 NAME PIC A(25).
-          
-          WORKING-STORAGE SECTION.
-          01 WS-STUDENT PIC A(30).
-          01 WS-ID PIC 9(5).
-       
-          LOCAL-STORAGE SECTION.
-          01 LS-CLASS PIC 9(3).
-          
-          LINKAGE SECTION.
-          01 LS-ID PIC 9(5).
-          
-       PROCEDURE DIVISION.
-       
-       0000-INITIALIZE-PARA.
-          EXEC SQL
-          DECLARE DSN8C10.DEPT TABLE
-          (DEPTNO    CHAR(3)           NOT NULL,
-           DEPTNAME  VARCHAR(36)       NOT NULL,
-           MGRNO     CHAR(6)                   ,
-           ADMRDEPT  CHAR(3)           NOT NULL,
-           LOCATION  CHAR(16)                  ) 
-          END-EXEC. 
-        
-       DISPLAY 'Executing COBOL program using JCL'.
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. HELLO IS INITIAL PROGRAM.
+000030 AUTHOR. D-L-OKAFOR.
+000040 INSTALLATION. WHSE-DIST-SYSTEMS.
+000050 DATE-WRITTEN. 01/15/2019.
+000060 DATE-COMPILED.
+000070*
+000080*-------------------------------------------------------------*
+000090* MODIFICATION HISTORY                                        *
+000100*-------------------------------------------------------------*
+000110* DATE      INIT  DESCRIPTION                                 *
+000120* 01/15/19  DLO   ORIGINAL PROGRAM - DISPLAY AND DECLARE       *
+000130*                 SCAFFOLDING ONLY, FILEN NEVER OPENED.        *
+000140* 08/08/26  DLO   OPEN/READ/CLOSE FILEN. LOOP OVER EVERY NAME  *
+000150*                 RECORD, ECHO TO SYSOUT, KEEP A LINE COUNT.   *
+000160* 08/08/26  DLO   ADDED DSN8C10.DEPT CURSOR/FETCH LOOP. LOCATION *
+000170*                 OF THE LAST ROW FETCHED DRIVES THE WAREHOUSE  *
+000180*                 ZONE THE RUN PROCESSES.                       *
+000190* 08/08/26  DLO   ADDED LS-ID RESTART SUPPORT.  PROCEDURE       *
+000200*                 DIVISION NOW TAKES LS-ID USING, AND A RUN CAN *
+000210*                 BE RESTARTED PAST A GIVEN FILEN RECORD COUNT. *
+000220* 08/08/26  DLO   ADDED REJFILE.  BLANK OR NON-ALPHABETIC NAME  *
+000230*                 RECORDS ARE WRITTEN TO THE REJECT FILE WITH A *
+000240*                 REASON CODE INSTEAD OF FLOWING DOWNSTREAM.    *
+000250* 08/08/26  DLO   EACH VALID FILEN RECORD IS NOW MOVED INTO THE *
+000260*                 SHARED WHSE-ITEM-MASTER LAYOUT (COPY WHSEITEM)*
+000270*                 INSTEAD OF SITTING AS A RAW 25-BYTE NAME.     *
+000280* 08/08/26  DLO   ADDED 5000-CONTROL-REPORT-PARA - A CONTROL-   *
+000290*                 TOTAL REPORT TO SYSOUT AT END OF RUN.         *
+000300* 08/08/26  DLO   CONFIRMED HELLO IS NOW CALLABLE FROM A DRIVER *
+000310*                 PROGRAM - PROCEDURE DIVISION USING LS-ID ABOVE*
+000320*                 DOUBLES AS BOTH THE JCL PARM AND A CALL LINK. *
+000330* 08/08/26  DLO   ADDED AUDITLOG.  A START ROW IS WRITTEN WHEN  *
+000340*                 THE RUN BEGINS AND AN END ROW WITH COUNTS AND *
+000350*                 COMPLETION STATUS IS WRITTEN WHEN IT FINISHES.*
+000360* 08/08/26  DLO   ADDED PERIODIC COMMITS EVERY WS-COMMIT-        *
+000370*                 INTERVAL DEPT ROWS/FILEN RECORDS SO THE DB2   *
+000380*                 UNIT OF WORK DOES NOT HOLD LOCKS ALL STEP LONG*
+000390* 08/08/26  DLO   DEPT ROWS ARE NOW LOADED INTO DEPT-TABLE AS    *
+000400*                 THEY ARE FETCHED, AHEAD OF THE FILEN LOOP, SO  *
+000410*                 EACH ITEM CAN BE CROSS-REFERENCED AGAINST ITS  *
+000420*                 DEPARTMENT NAME AND LOCATION AS IT IS READ.    *
+000430* 08/08/26  DLO   BOUNDED DEPT-TABLE/SEARCH BY WS-DEPT-TABLE-CNT *
+000440*                 (OCCURS DEPENDING ON) AND LOGGED ANY ROWS      *
+000450*                 DROPPED PAST ITS 50-ENTRY CAPACITY.  ADDED     *
+000460*                 WITH HOLD TO DEPTCSR SO THE PERIODIC COMMITS   *
+000470*                 DO NOT CLOSE IT MID-FETCH.  ADDED FILE STATUS  *
+000480*                 CHECKS AFTER EVERY OPEN AND WRITE, AND DERIVED *
+000490*                 THE AUDIT END ROW'S COMPLETION STATUS AND      *
+000500*                 RETURN-CODE FROM THE ACTUAL REJECT COUNT.      *
+000510* 08/08/26  DLO   BACKED OUT THE PRIOR FIX'S FILEN-ITEM-REC      *
+000520*                 REDEFINE AND ITS NARROWED VALIDATION - THAT    *
+000530*                 BYTE LAYOUT ISN'T IN THE SPEC, SO 2100-        *
+000540*                 VALIDATE-RECORD-PARA AGAIN CHECKS THE WHOLE    *
+000550*                 NAME RECORD FOR ALPHABETIC CONTENT, AS         *
+000560*                 ORIGINALLY WRITTEN.  ALSO BACKED OUT THE ZONE- *
+000570*                 BASED REJECTION ADDED TO 2300-CROSSREF-PARA -  *
+000580*                 NEITHER CURSOR-ORDER ARTIFACT WAS AN APPROVED  *
+000590*                 FILTERING RULE.  ADDED FILE STATUS CHECKS ON   *
+000600*                 EVERY READ FILEN SO A HARD READ ERROR ABENDS   *
+000610*                 INSTEAD OF BEING TREATED AS A VALID RECORD.    *
+000620*                 HELLO IS NOW AN INITIAL PROGRAM SO EVERY       *
+000630*                 SWITCH, COUNTER, AND TABLE RESETS TO ITS       *
+000640*                 WORKING-STORAGE VALUE ON EACH CALL, SINCE A    *
+000650*                 DRIVER PROGRAM CAN CALL HELLO MORE THAN ONCE   *
+000660*                 PER RUN UNIT WITH DIFFERENT LS-ID VALUES.      *
+000670*                 MOVED DECLARE DEPTCSR BACK NEXT TO THE OTHER   *
+000680*                 DB2 DECLARATIONS IN WORKING-STORAGE - IT IS A  *
+000690*                 NON-EXECUTABLE STATEMENT LIKE DECLARE TABLE    *
+000700*                 AND INCLUDE SQLCA, NOT A PROCEDURE DIVISION    *
+000710*                 REQUIREMENT.                                   *
+000720* 08/08/26  DLO   2100-VALIDATE-RECORD-PARA NOW VALIDATES        *
+000730*                 FILEN-ITEM-DESC (THE WHSE-ITEM-MASTER          *
+000740*                 DESCRIPTION SUBFIELD) FOR ALPHABETIC CONTENT   *
+000750*                 INSTEAD OF THE WHOLE 25-BYTE NAME, SINCE THE   *
+000760*                 ITEM NUMBER AND DEPTNO SUBFIELDS CARRY DIGITS  *
+000770*                 BY DESIGN AND WERE FAILING EVERY REAL RECORD.  *
+000780*                 DEPTCSR NOW STAYS OPEN (WITH HOLD) FOR THE     *
+000790*                 WHOLE RUN RATHER THAN BEING CLOSED BEFORE THE  *
+000800*                 FILEN LOOP, SO THE PERIODIC COMMITS DURING     *
+000810*                 FILEN PROCESSING ONCE AGAIN PROTECT A REAL     *
+000820*                 OUTSTANDING UNIT OF WORK.  3000-FETCH-DEPT-    *
+000830*                 PARA NOW TESTS SQLCODE FOR A TRUE END-OF-      *
+000840*                 CURSOR (100) VERSUS ANY OTHER NON-ZERO (A REAL *
+000850*                 ERROR), ABENDING ON THE LATTER INSTEAD OF      *
+000860*                 TREATING IT AS END OF DATA.  WS-CURRENT-ZONE   *
+000870*                 NOW DRIVES A ZONE-BREAK LINE ON THE CROSS-     *
+000880*                 REFERENCE REPORT AS ITEMS FROM A NEW LOCATION  *
+000890*                 START APPEARING, RATHER THAN SITTING AS A      *
+000900*                 COSMETIC LEFTOVER FROM THE DEPT FETCH LOOP.    *
+000910*                 9000-ABEND-PARA NOW WRITES AN ABEND ROW TO     *
+000920*                 AUDITLOG (WHEN IT IS OPEN), ROLLS BACK ANY     *
+000930*                 OUTSTANDING DB2 UNIT OF WORK, AND CLOSES EVERY *
+000940*                 FILE THAT IS STILL OPEN BEFORE ENDING THE RUN. *
+000950*-------------------------------------------------------------*
+000960*
+000970 ENVIRONMENT DIVISION.
+000980 CONFIGURATION SECTION.
+000990 SOURCE-COMPUTER. IBM-Z15.
+001000 OBJECT-COMPUTER. IBM-Z15.
+001010 INPUT-OUTPUT SECTION.
+001020 FILE-CONTROL.
+001030     SELECT FILEN ASSIGN TO INPUT
+001040         ORGANIZATION IS SEQUENTIAL
+001050         ACCESS IS SEQUENTIAL
+001060         FILE STATUS IS FILEN-STATUS.
+001070     SELECT REJFILE ASSIGN TO REJFILE
+001080         ORGANIZATION IS SEQUENTIAL
+001090         ACCESS IS SEQUENTIAL
+001100         FILE STATUS IS REJFILE-STATUS.
+001110     SELECT AUDITLOG ASSIGN TO AUDITLOG
+001120         ORGANIZATION IS SEQUENTIAL
+001130         ACCESS IS SEQUENTIAL
+001140         FILE STATUS IS AUDITLOG-STATUS.
+001150*
+001160 DATA DIVISION.
+001170 FILE SECTION.
+001180 FD  FILEN
+001190     RECORDING MODE IS F
+001200     LABEL RECORDS ARE STANDARD.
+001210 01  NAME PIC A(25).
+001220*-------------------------------------------------------------*
+001230* FILEN-ITEM-REC GIVES NAME THE SAME BYTE LAYOUT AS THE        *
+001240* WHSE-ITEM-MASTER COPYBOOK (COPY WHSEITEM) SO VALIDATION CAN  *
+001250* TEST THE DESCRIPTION SUBFIELD ON ITS OWN INSTEAD OF THE      *
+001260* WHOLE 25-BYTE IMAGE, WHICH ALSO CARRIES THE NUMERIC ITEM      *
+001270* NUMBER AND DEPTNO SUBFIELDS.                                 *
+001280*-------------------------------------------------------------*
+001290 01  FILEN-ITEM-REC REDEFINES NAME.
+001300     05  FILEN-ITEM-NUMBER         PIC 9(05).
+001310     05  FILEN-ITEM-DESC           PIC X(14).
+001320     05  FILEN-ITEM-CLASS          PIC X(03).
+001330     05  FILEN-ITEM-DEPTNO         PIC X(03).
+001340*
+001350 FD  REJFILE
+001360     RECORDING MODE IS F
+001370     LABEL RECORDS ARE STANDARD.
+001380 01  REJECT-RECORD.
+001390     05  REJ-NAME-IMAGE        PIC X(25).
+001400     05  REJ-REASON-CODE       PIC X(04).
+001410*
+001420 FD  AUDITLOG
+001430     RECORDING MODE IS F
+001440     LABEL RECORDS ARE STANDARD.
+001450 01  AUDIT-RECORD.
+001460     05  AUDIT-RUN-DATE        PIC 9(08).
+001470     05  AUDIT-RUN-TIME        PIC 9(08).
+001480     05  AUDIT-EVENT           PIC X(05).
+001490     05  AUDIT-FILEN-READ-CNT  PIC 9(07).
+001500     05  AUDIT-FILEN-REJ-CNT   PIC 9(07).
+001510     05  AUDIT-DEPT-FETCH-CNT  PIC 9(07).
+001520     05  AUDIT-COMPLETION-STAT PIC X(08).
+001530*
+001540 WORKING-STORAGE SECTION.
+001550*
+001560*-------------------------------------------------------------*
+001570* ITEM-MASTER VIEW OF THE CURRENT FILEN RECORD                 *
+001580*-------------------------------------------------------------*
+001590     COPY WHSEITEM.
+001600*
+001610*-------------------------------------------------------------*
+001620* FILE STATUS AND SWITCHES                                     *
+001630*-------------------------------------------------------------*
+001640 01  WS-FILE-STATUSES.
+001650     05  FILEN-STATUS          PIC X(02) VALUE '00'.
+001660         88  FILEN-STATUS-OK   VALUE '00'.
+001670         88  FILEN-STATUS-EOF  VALUE '10'.
+001680     05  REJFILE-STATUS        PIC X(02) VALUE '00'.
+001690         88  REJFILE-STATUS-OK VALUE '00'.
+001700     05  AUDITLOG-STATUS       PIC X(02) VALUE '00'.
+001710         88  AUDITLOG-STATUS-OK VALUE '00'.
+001720*
+001730 01  WS-SWITCHES.
+001740     05  WS-FILEN-EOF-SW       PIC X(01) VALUE 'N'.
+001750         88  FILEN-EOF-YES     VALUE 'Y'.
+001760         88  FILEN-EOF-NO      VALUE 'N'.
+001770     05  WS-DEPT-EOF-SW        PIC X(01) VALUE 'N'.
+001780         88  DEPT-EOF-YES      VALUE 'Y'.
+001790         88  DEPT-EOF-NO       VALUE 'N'.
+001800     05  WS-VALID-SW           PIC X(01) VALUE 'Y'.
+001810         88  RECORD-IS-VALID   VALUE 'Y'.
+001820         88  RECORD-IS-INVALID VALUE 'N'.
+001830     05  WS-CROSSREF-SW        PIC X(01) VALUE 'N'.
+001840         88  CROSSREF-FOUND    VALUE 'Y'.
+001850         88  CROSSREF-NOT-FOUND VALUE 'N'.
+001860     05  WS-FILEN-OPEN-SW      PIC X(01) VALUE 'N'.
+001870         88  FILEN-OPEN-YES    VALUE 'Y'.
+001880         88  FILEN-OPEN-NO     VALUE 'N'.
+001890     05  WS-REJFILE-OPEN-SW    PIC X(01) VALUE 'N'.
+001900         88  REJFILE-OPEN-YES  VALUE 'Y'.
+001910         88  REJFILE-OPEN-NO   VALUE 'N'.
+001920     05  WS-AUDITLOG-OPEN-SW   PIC X(01) VALUE 'N'.
+001930         88  AUDITLOG-OPEN-YES VALUE 'Y'.
+001940         88  AUDITLOG-OPEN-NO  VALUE 'N'.
+001950*
+001960*-------------------------------------------------------------*
+001970* REJECT REASON CODES                                          *
+001980*-------------------------------------------------------------*
+001990 01  WS-REJECT-REASON          PIC X(04) VALUE SPACES.
+002000     88  REASON-BLANK-RECORD   VALUE 'R001'.
+002010     88  REASON-NOT-ALPHA      VALUE 'R002'.
+002020*
+002030*-------------------------------------------------------------*
+002040* RUN COUNTERS                                                 *
+002050*-------------------------------------------------------------*
+002060 77  WS-FILEN-READ-CNT         PIC 9(07) COMP VALUE ZERO.
+002070 77  WS-DEPT-FETCH-CNT         PIC 9(07) COMP VALUE ZERO.
+002080 77  WS-RESUME-CNT             PIC 9(07) COMP VALUE ZERO.
+002090 77  WS-FILEN-REJECT-CNT       PIC 9(07) COMP VALUE ZERO.
+002100 77  WS-COMMIT-INTERVAL        PIC 9(05) COMP VALUE 100.
+002110 77  WS-FILEN-COMMIT-CTR       PIC 9(05) COMP VALUE ZERO.
+002120 77  WS-DEPT-COMMIT-CTR        PIC 9(05) COMP VALUE ZERO.
+002130 77  WS-DEPT-TABLE-CNT         PIC 9(05) COMP VALUE ZERO.
+002140*
+002150*-------------------------------------------------------------*
+002160* DEPARTMENT ROW - CURRENT FETCH FROM DSN8C10.DEPT              *
+002170*-------------------------------------------------------------*
+002180 01  DEPT-ROW.
+002190     05  DEPT-DEPTNO           PIC X(03).
+002200     05  DEPT-DEPTNAME         PIC X(36).
+002210     05  DEPT-LOCATION         PIC X(16).
+002220*
+002230*-------------------------------------------------------------*
+002240* WAREHOUSE ZONE THE CROSS-REFERENCE REPORT IS CURRENTLY       *
+002250* WORKING AGAINST - THE MATCHED DEPARTMENT'S LOCATION, AS      *
+002260* DRIVEN BY 2300-CROSSREF-PARA                                *
+002270*-------------------------------------------------------------*
+002280 01  WS-CURRENT-ZONE           PIC X(16) VALUE SPACES.
+002290*
+002300*-------------------------------------------------------------*
+002310* DEPT-TABLE - EVERY DSN8C10.DEPT ROW FETCHED THIS RUN, KEPT   *
+002320* IN MEMORY SO EACH FILEN ITEM CAN BE CROSS-REFERENCED AGAINST *
+002330* ITS OWNING DEPARTMENT (WIM-ITEM-DEPTNO) WITHOUT A RE-QUERY.  *
+002340*-------------------------------------------------------------*
+002350 01  DEPT-TABLE.
+002360     05  DEPT-TABLE-ENTRY      OCCURS 1 TO 50 TIMES
+002370                                DEPENDING ON WS-DEPT-TABLE-CNT
+002380                                INDEXED BY DEPT-IDX.
+002390         10  DEPT-TBL-DEPTNO     PIC X(03).
+002400         10  DEPT-TBL-DEPTNAME   PIC X(36).
+002410         10  DEPT-TBL-LOCATION   PIC X(16).
+002420*
+002430*-------------------------------------------------------------*
+002440* AUDIT LOG WORK FIELDS                                        *
+002450*-------------------------------------------------------------*
+002460 01  WS-AUDIT-DATE-TIME.
+002470     05  WS-AUDIT-RUN-DATE         PIC 9(08).
+002480     05  WS-AUDIT-RUN-TIME         PIC 9(08).
+002490*
+002500*-------------------------------------------------------------*
+002510* DB2 DECLARATIONS - DSN8C10.DEPT                              *
+002520*-------------------------------------------------------------*
+002530     EXEC SQL
+002540         INCLUDE SQLCA
+002550     END-EXEC.
+002560*
+002570     EXEC SQL
+002580         DECLARE DSN8C10.DEPT TABLE
+002590         (DEPTNO    CHAR(3)           NOT NULL,
+002600          DEPTNAME  VARCHAR(36)       NOT NULL,
+002610          MGRNO     CHAR(6)                   ,
+002620          ADMRDEPT  CHAR(3)           NOT NULL,
+002630          LOCATION  CHAR(16)                  )
+002640     END-EXEC.
+002650*
+002660*    WITH HOLD KEEPS DEPTCSR OPEN ACROSS THE PERIODIC COMMITS IN
+002670*    3000-FETCH-DEPT-PARA.
+002680     EXEC SQL
+002690         DECLARE DEPTCSR CURSOR WITH HOLD FOR
+002700         SELECT DEPTNO, DEPTNAME, LOCATION
+002710           FROM DSN8C10.DEPT
+002720          ORDER BY DEPTNO
+002730     END-EXEC.
+002740*
+002750 LINKAGE SECTION.
+002760*
+002770*-------------------------------------------------------------*
+002780* LS-ID - RESTART/RESUME POINT, PASSED IN FROM THE CALLING     *
+002790* JCL STEP'S PARM (WHEN HELLO IS THE TOP-LEVEL PROGRAM) OR     *
+002800* FROM A CALLING DRIVER PROGRAM.  A VALUE OF ZERO MEANS START  *
+002810* AT THE BEGINNING OF FILEN; A NON-ZERO VALUE IS THE RELATIVE  *
+002820* RECORD NUMBER OF THE LAST FILEN RECORD ALREADY PROCESSED.    *
+002830*-------------------------------------------------------------*
+002840 01  LS-ID PIC 9(5).
+002850*
+002860 PROCEDURE DIVISION USING LS-ID.
+002870*
+002880*===============================================================
+002890* 0000-INITIALIZE-PARA
+002900*    MAIN DRIVER FOR THE WAREHOUSE BATCH RUN.  OPENS FILEN,
+002910*    REJFILE, AND AUDITLOG; WRITES THE AUDIT START ROW; FETCHES
+002920*    DSN8C10.DEPT INTO DEPT-TABLE; HONORS AN LS-ID RESTART POINT;
+002930*    THEN READS FILEN TO END OF FILE, VALIDATING AND CROSS-
+002940*    REFERENCING EACH RECORD AND ROUTING FAILURES TO REJFILE.
+002950*    FINISHES BY WRITING THE AUDIT END ROW AND THE CONTROL-TOTAL
+002960*    AND CROSS-REFERENCE REPORTS TO SYSOUT.
+002970*===============================================================
+002980 0000-INITIALIZE-PARA.
+002990*
+003000     OPEN INPUT FILEN.
+003010     IF NOT FILEN-STATUS-OK
+003020         DISPLAY 'HELLO - FILEN OPEN FAILED, STATUS: '
+003030             FILEN-STATUS
+003040         GO TO 9000-ABEND-PARA
+003050     END-IF.
+003060     SET FILEN-OPEN-YES TO TRUE.
+003070*
+003080     OPEN OUTPUT REJFILE.
+003090     IF NOT REJFILE-STATUS-OK
+003100         DISPLAY 'HELLO - REJFILE OPEN FAILED, STATUS: '
+003110             REJFILE-STATUS
+003120         GO TO 9000-ABEND-PARA
+003130     END-IF.
+003140     SET REJFILE-OPEN-YES TO TRUE.
+003150*
+003160     OPEN EXTEND AUDITLOG.
+003170     IF NOT AUDITLOG-STATUS-OK
+003180         DISPLAY 'HELLO - AUDITLOG OPEN FAILED, STATUS: '
+003190             AUDITLOG-STATUS
+003200         GO TO 9000-ABEND-PARA
+003210     END-IF.
+003220     SET AUDITLOG-OPEN-YES TO TRUE.
+003230*
+003240     PERFORM 1050-WRITE-AUDIT-START-PARA THRU 1050-EXIT.
+003250*
+003260     INITIALIZE DEPT-TABLE.
+003270*
+003280     EXEC SQL
+003290         OPEN DEPTCSR
+003300     END-EXEC.
+003310*
+003320     PERFORM 3000-FETCH-DEPT-PARA THRU 3000-EXIT
+003330         UNTIL DEPT-EOF-YES.
+003340*
+003350     IF LS-ID > 0
+003360         DISPLAY 'HELLO - RESUMING AFTER FILEN RECORD: ' LS-ID
+003370         PERFORM 1200-SKIP-TO-RESUME-PARA THRU 1200-EXIT
+003380             UNTIL WS-RESUME-CNT >= LS-ID
+003390                OR FILEN-EOF-YES
+003400     END-IF.
+003410*
+003420     IF NOT FILEN-EOF-YES
+003430         READ FILEN
+003440             AT END
+003450                 SET FILEN-EOF-YES TO TRUE
+003460             NOT AT END
+003470                 ADD 1 TO WS-FILEN-READ-CNT
+003480         END-READ
+003490         IF NOT FILEN-STATUS-OK AND NOT FILEN-STATUS-EOF
+003500             DISPLAY 'HELLO - FILEN READ FAILED, STATUS: '
+003510                 FILEN-STATUS
+003520             GO TO 9000-ABEND-PARA
+003530         END-IF
+003540     END-IF.
+003550*
+003560     PERFORM 2000-PROCESS-FILEN-PARA THRU 2000-EXIT
+003570         UNTIL FILEN-EOF-YES.
+003580*
+003590     CLOSE FILEN.
+003600     SET FILEN-OPEN-NO TO TRUE.
+003610     CLOSE REJFILE.
+003620     SET REJFILE-OPEN-NO TO TRUE.
+003630*
+003640     EXEC SQL
+003650         CLOSE DEPTCSR
+003660     END-EXEC.
+003670*
+003680     PERFORM 4000-WRITE-AUDIT-END-PARA THRU 4000-EXIT.
+003690     CLOSE AUDITLOG.
+003700     SET AUDITLOG-OPEN-NO TO TRUE.
+003710*
+003720     PERFORM 5000-CONTROL-REPORT-PARA THRU 5000-EXIT.
+003730*
+003740     GO TO 9999-END-PARA.
+003750*
+003760*===============================================================
+003770* 3000-FETCH-DEPT-PARA
+003780*    FETCHES ONE ROW FROM DSN8C10.DEPT VIA DEPTCSR AND SAVES IT
+003790*    INTO DEPT-TABLE.  SQLCODE 100 MEANS A NORMAL END OF CURSOR;
+003800*    ANY OTHER NON-ZERO SQLCODE IS A REAL DB2 ERROR AND ABENDS.
+003810*===============================================================
+003820 3000-FETCH-DEPT-PARA.
+003830*
+003840     EXEC SQL
+003850         FETCH DEPTCSR
+003860         INTO :DEPT-DEPTNO, :DEPT-DEPTNAME, :DEPT-LOCATION
+003870     END-EXEC.
+003880*
+003890     EVALUATE SQLCODE
+003900         WHEN 0
+003910             ADD 1 TO WS-DEPT-FETCH-CNT
+003920             ADD 1 TO WS-DEPT-COMMIT-CTR
+003930             PERFORM 3100-LOAD-DEPT-TABLE-PARA THRU 3100-EXIT
+003940             IF WS-DEPT-COMMIT-CTR >= WS-COMMIT-INTERVAL
+003950                 EXEC SQL
+003960                     COMMIT
+003970                 END-EXEC
+003980                 MOVE ZERO TO WS-DEPT-COMMIT-CTR
+003990             END-IF
+004000         WHEN 100
+004010             SET DEPT-EOF-YES TO TRUE
+004020         WHEN OTHER
+004030             DISPLAY 'HELLO - DEPTCSR FETCH FAILED, SQLCODE: '
+004040                 SQLCODE
+004050             GO TO 9000-ABEND-PARA
+004060     END-EVALUATE.
+004070*
+004080 3000-EXIT.
+004090     EXIT.
+004100*
+004110*===============================================================
+004120* 3100-LOAD-DEPT-TABLE-PARA
+004130*    SAVES THE ROW JUST FETCHED IN DEPT-TABLE SO THE FILEN LOOP
+004140*    CAN CROSS-REFERENCE ITEMS AGAINST IT LATER IN THE RUN.
+004150*===============================================================
+004160 3100-LOAD-DEPT-TABLE-PARA.
+004170*
+004180     IF WS-DEPT-TABLE-CNT < 50
+004190         ADD 1 TO WS-DEPT-TABLE-CNT
+004200         SET DEPT-IDX TO WS-DEPT-TABLE-CNT
+004210         MOVE DEPT-DEPTNO   TO DEPT-TBL-DEPTNO (DEPT-IDX)
+004220         MOVE DEPT-DEPTNAME TO DEPT-TBL-DEPTNAME (DEPT-IDX)
+004230         MOVE DEPT-LOCATION TO DEPT-TBL-LOCATION (DEPT-IDX)
+004240     ELSE
+004250         DISPLAY 'HELLO - DEPT-TABLE FULL (50), DEPTNO '
+004260             DEPT-DEPTNO ' DROPPED FROM CROSS-REFERENCE'
+004270     END-IF.
+004280*
+004290 3100-EXIT.
+004300     EXIT.
+004310*
+004320*===============================================================
+004330* 1050-WRITE-AUDIT-START-PARA
+004340*    WRITES THE START-OF-RUN ROW TO AUDITLOG.
+004350*===============================================================
+004360 1050-WRITE-AUDIT-START-PARA.
+004370*
+004380     ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+004390     ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+004400*
+004410     MOVE WS-AUDIT-RUN-DATE TO AUDIT-RUN-DATE.
+004420     MOVE WS-AUDIT-RUN-TIME TO AUDIT-RUN-TIME.
+004430     MOVE 'START'           TO AUDIT-EVENT.
+004440     MOVE ZERO               TO AUDIT-FILEN-READ-CNT
+004450                                 AUDIT-FILEN-REJ-CNT
+004460                                 AUDIT-DEPT-FETCH-CNT.
+004470     MOVE 'RUNNING'          TO AUDIT-COMPLETION-STAT.
+004480     WRITE AUDIT-RECORD.
+004490     IF NOT AUDITLOG-STATUS-OK
+004500         DISPLAY 'HELLO - AUDITLOG WRITE FAILED, STATUS: '
+004510             AUDITLOG-STATUS
+004520         GO TO 9000-ABEND-PARA
+004530     END-IF.
+004540*
+004550 1050-EXIT.
+004560     EXIT.
+004570*
+004580*===============================================================
+004590* 1200-SKIP-TO-RESUME-PARA
+004600*    READS AND DISCARDS ONE FILEN RECORD WHILE SKIPPING FORWARD
+004610*    TO THE LS-ID RESTART POINT.  COUNTS TOWARD THE RUN'S TOTAL
+004620*    RECORDS-READ FIGURE SINCE THE RECORD WAS PHYSICALLY READ.
+004630*===============================================================
+004640 1200-SKIP-TO-RESUME-PARA.
+004650*
+004660     READ FILEN
+004670         AT END
+004680             SET FILEN-EOF-YES TO TRUE
+004690         NOT AT END
+004700             ADD 1 TO WS-RESUME-CNT
+004710             ADD 1 TO WS-FILEN-READ-CNT
+004720     END-READ.
+004730     IF NOT FILEN-STATUS-OK AND NOT FILEN-STATUS-EOF
+004740         DISPLAY 'HELLO - FILEN READ FAILED, STATUS: '
+004750             FILEN-STATUS
+004760         GO TO 9000-ABEND-PARA
+004770     END-IF.
+004780*
+004790 1200-EXIT.
+004800     EXIT.
+004810*
+004820*===============================================================
+004830* 2000-PROCESS-FILEN-PARA
+004840*    VALIDATES THE CURRENT NAME RECORD, ECHOES IT TO SYSOUT OR
+004850*    ROUTES IT TO REJFILE, THEN READS THE NEXT RECORD AHEAD FOR
+004860*    THE NEXT ITERATION.
+004870*===============================================================
+004880 2000-PROCESS-FILEN-PARA.
+004890*
+004900     PERFORM 2100-VALIDATE-RECORD-PARA THRU 2100-EXIT.
+004910*
+004920     IF RECORD-IS-VALID
+004930         MOVE NAME TO WHSE-ITEM-MASTER
+004940         DISPLAY 'FILEN NAME: ' NAME
+004950         PERFORM 2300-CROSSREF-PARA THRU 2300-EXIT
+004960     ELSE
+004970         PERFORM 2200-WRITE-REJECT-PARA THRU 2200-EXIT
+004980     END-IF.
+004990*
+005000     ADD 1 TO WS-FILEN-COMMIT-CTR.
+005010     IF WS-FILEN-COMMIT-CTR >= WS-COMMIT-INTERVAL
+005020         EXEC SQL
+005030             COMMIT
+005040         END-EXEC
+005050         MOVE ZERO TO WS-FILEN-COMMIT-CTR
+005060     END-IF.
+005070*
+005080     READ FILEN
+005090         AT END
+005100             SET FILEN-EOF-YES TO TRUE
+005110         NOT AT END
+005120             ADD 1 TO WS-FILEN-READ-CNT
+005130     END-READ.
+005140     IF NOT FILEN-STATUS-OK AND NOT FILEN-STATUS-EOF
+005150         DISPLAY 'HELLO - FILEN READ FAILED, STATUS: '
+005160             FILEN-STATUS
+005170         GO TO 9000-ABEND-PARA
+005180     END-IF.
+005190*
+005200 2000-EXIT.
+005210     EXIT.
+005220*
+005230*===============================================================
+005240* 2100-VALIDATE-RECORD-PARA
+005250*    FLAGS A RECORD INVALID WHEN IT IS BLANK OR WHEN ITS
+005260*    DESCRIPTION SUBFIELD FAILS A BASIC ALPHABETIC-CONTENT CHECK.
+005270*    THE ITEM NUMBER AND DEPTNO SUBFIELDS ARE NUMERIC/ALPHANUMERIC
+005280*    BY DESIGN SO THEY ARE LEFT OUT OF THE ALPHABETIC TEST.
+005290*===============================================================
+005300 2100-VALIDATE-RECORD-PARA.
+005310*
+005320     SET RECORD-IS-VALID TO TRUE.
+005330     MOVE SPACES TO WS-REJECT-REASON.
+005340*
+005350     IF NAME = SPACES
+005360         SET RECORD-IS-INVALID TO TRUE
+005370         SET REASON-BLANK-RECORD TO TRUE
+005380     ELSE
+005390         IF FILEN-ITEM-DESC NOT ALPHABETIC
+005400             SET RECORD-IS-INVALID TO TRUE
+005410             SET REASON-NOT-ALPHA TO TRUE
+005420         END-IF
+005430     END-IF.
+005440*
+005450 2100-EXIT.
+005460     EXIT.
+005470*
+005480*===============================================================
+005490* 2200-WRITE-REJECT-PARA
+005500*    WRITES THE RECORD IMAGE AND REASON CODE TO REJFILE AND
+005510*    BUMPS THE REJECT COUNT.
+005520*===============================================================
+005530 2200-WRITE-REJECT-PARA.
+005540*
+005550     MOVE NAME            TO REJ-NAME-IMAGE.
+005560     MOVE WS-REJECT-REASON TO REJ-REASON-CODE.
+005570     WRITE REJECT-RECORD.
+005580     IF NOT REJFILE-STATUS-OK
+005590         DISPLAY 'HELLO - REJFILE WRITE FAILED, STATUS: '
+005600             REJFILE-STATUS
+005610         GO TO 9000-ABEND-PARA
+005620     END-IF.
+005630     ADD 1 TO WS-FILEN-REJECT-CNT.
+005640*
+005650 2200-EXIT.
+005660     EXIT.
+005670*
+005680*===============================================================
+005690* 2300-CROSSREF-PARA
+005700*    LOOKS UP THE CURRENT ITEM'S OWNING DEPARTMENT IN DEPT-TABLE
+005710*    BY WIM-ITEM-DEPTNO AND LISTS THE DEPARTMENT NAME AND
+005720*    LOCATION ALONGSIDE THE ITEM ON THE CROSS-REFERENCE REPORT.
+005730*    WHEN THE MATCHED DEPARTMENT'S LOCATION DIFFERS FROM
+005740*    WS-CURRENT-ZONE, A ZONE-BREAK LINE IS PRINTED FIRST SO THE
+005750*    REPORT SHOWS WHICH WAREHOUSE ZONE THE FOLLOWING ITEMS FALL
+005760*    UNDER AS FILEN MOVES FROM ONE DEPARTMENT'S LOCATION TO
+005770*    ANOTHER'S.
+005780*===============================================================
+005790 2300-CROSSREF-PARA.
+005800*
+005810     SET CROSSREF-NOT-FOUND TO TRUE.
+005820     SET DEPT-IDX TO 1.
+005830*
+005840     SEARCH DEPT-TABLE-ENTRY
+005850         AT END
+005860             CONTINUE
+005870         WHEN DEPT-TBL-DEPTNO (DEPT-IDX) = WIM-ITEM-DEPTNO
+005880             SET CROSSREF-FOUND TO TRUE
+005890     END-SEARCH.
+005900*
+005910     IF CROSSREF-FOUND
+005920         IF DEPT-TBL-LOCATION (DEPT-IDX) NOT = WS-CURRENT-ZONE
+005930             MOVE DEPT-TBL-LOCATION (DEPT-IDX) TO WS-CURRENT-ZONE
+005940             DISPLAY ' '
+005950             DISPLAY 'HELLO - NOW PROCESSING WHSE ZONE: '
+005960                 WS-CURRENT-ZONE
+005970         END-IF
+005980         DISPLAY 'XREF ITEM ' WIM-ITEM-NUMBER
+005990             ' DEPT ' WIM-ITEM-DEPTNO
+006000             ' - ' DEPT-TBL-DEPTNAME (DEPT-IDX)
+006010             ' / ' DEPT-TBL-LOCATION (DEPT-IDX)
+006020     ELSE
+006030         DISPLAY 'XREF ITEM ' WIM-ITEM-NUMBER
+006040             ' DEPT ' WIM-ITEM-DEPTNO ' - NO DEPT MATCH'
+006050     END-IF.
+006060*
+006070 2300-EXIT.
+006080     EXIT.
+006090*
+006100*===============================================================
+006110* 4000-WRITE-AUDIT-END-PARA
+006120*    WRITES THE END-OF-RUN ROW TO AUDITLOG WITH FINAL COUNTS
+006130*    AND COMPLETION STATUS.
+006140*===============================================================
+006150 4000-WRITE-AUDIT-END-PARA.
+006160*
+006170     ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+006180     ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+006190*
+006200     MOVE WS-AUDIT-RUN-DATE   TO AUDIT-RUN-DATE.
+006210     MOVE WS-AUDIT-RUN-TIME   TO AUDIT-RUN-TIME.
+006220     MOVE 'END  '             TO AUDIT-EVENT.
+006230     MOVE WS-FILEN-READ-CNT   TO AUDIT-FILEN-READ-CNT.
+006240     MOVE WS-FILEN-REJECT-CNT TO AUDIT-FILEN-REJ-CNT.
+006250     MOVE WS-DEPT-FETCH-CNT   TO AUDIT-DEPT-FETCH-CNT.
+006260*
+006270     IF WS-FILEN-REJECT-CNT > ZERO
+006280         MOVE 'REJECTS '     TO AUDIT-COMPLETION-STAT
+006290         MOVE 4 TO RETURN-CODE
+006300     ELSE
+006310         MOVE 'COMPLETE'     TO AUDIT-COMPLETION-STAT
+006320         MOVE 0 TO RETURN-CODE
+006330     END-IF.
+006340*
+006350     WRITE AUDIT-RECORD.
+006360     IF NOT AUDITLOG-STATUS-OK
+006370         DISPLAY 'HELLO - AUDITLOG WRITE FAILED, STATUS: '
+006380             AUDITLOG-STATUS
+006390         GO TO 9000-ABEND-PARA
+006400     END-IF.
+006410*
+006420 4000-EXIT.
+006430     EXIT.
+006440*
+006450*===============================================================
+006460* 5000-CONTROL-REPORT-PARA
+006470*    END-OF-RUN CONTROL-TOTAL REPORT TO SYSOUT.  GIVES OPS
+006480*    SOMETHING TO RECONCILE AGAINST EXPECTED VOLUMES.
+006490*===============================================================
+006500 5000-CONTROL-REPORT-PARA.
+006510*
+006520     DISPLAY ' '.
+006530     DISPLAY '======================================'.
+006540     DISPLAY 'HELLO  -  WAREHOUSE BATCH CONTROL-TOTAL REPORT'.
+006550     DISPLAY '======================================'.
+006560     DISPLAY 'FILEN RECORDS READ. . . : ' WS-FILEN-READ-CNT.
+006570     DISPLAY 'FILEN RECORDS REJCTD. . : ' WS-FILEN-REJECT-CNT.
+006580     DISPLAY 'DEPT ROWS FETCHED . . . : ' WS-DEPT-FETCH-CNT.
+006590     DISPLAY 'LAST WHSE ZONE PROCESSED: ' WS-CURRENT-ZONE.
+006600     DISPLAY '======================================'.
+006610     DISPLAY 'Executing COBOL program using JCL'.
+006620*
+006630 5000-EXIT.
+006640     EXIT.
+006650*
+006660*===============================================================
+006670* 9000-ABEND-PARA
+006680*    COMMON FILE/DB2-ERROR EXIT.  ANY OPEN, READ, WRITE, OR
+006690*    DEPTCSR FETCH THAT COMES BACK WITH A BAD STATUS LANDS HERE.
+006700*    WRITES A MATCHING ABEND ROW TO AUDITLOG (IF IT IS OPEN),
+006710*    ROLLS BACK ANY OUTSTANDING DB2 UNIT OF WORK, CLOSES EVERY
+006720*    FILE THAT IS STILL OPEN, SETS A NON-ZERO RETURN CODE, AND
+006730*    ENDS THE RUN.
+006740*===============================================================
+006750 9000-ABEND-PARA.
+006760*
+006770     DISPLAY 'HELLO - RUN ABENDED ON A FILE ERROR. '.
+006780*
+006790     IF AUDITLOG-OPEN-YES
+006800         PERFORM 9100-WRITE-AUDIT-ABEND-PARA THRU 9100-EXIT
+006810     END-IF.
+006820*
+006830     EXEC SQL
+006840         ROLLBACK
+006850     END-EXEC.
+006860*
+006870     IF FILEN-OPEN-YES
+006880         CLOSE FILEN
+006890     END-IF.
+006900     IF REJFILE-OPEN-YES
+006910         CLOSE REJFILE
+006920     END-IF.
+006930     IF AUDITLOG-OPEN-YES
+006940         CLOSE AUDITLOG
+006950     END-IF.
+006960*
+006970     MOVE 16 TO RETURN-CODE.
+006980     GO TO 9999-END-PARA.
+006990*
+007000*===============================================================
+007010* 9100-WRITE-AUDIT-ABEND-PARA
+007020*    WRITES AN ABEND ROW TO AUDITLOG SO A RUN THAT DIES ON A
+007030*    FILE OR DB2 ERROR STILL LEAVES A MATCHING END ROW FOR THE
+007040*    START ROW WRITTEN BY 1050-WRITE-AUDIT-START-PARA.  DOES NOT
+007050*    ROUTE BACK TO 9000-ABEND-PARA ON FAILURE - WE ARE ALREADY
+007060*    THERE.
+007070*===============================================================
+007080 9100-WRITE-AUDIT-ABEND-PARA.
+007090*
+007100     ACCEPT WS-AUDIT-RUN-DATE FROM DATE YYYYMMDD.
+007110     ACCEPT WS-AUDIT-RUN-TIME FROM TIME.
+007120*
+007130     MOVE WS-AUDIT-RUN-DATE   TO AUDIT-RUN-DATE.
+007140     MOVE WS-AUDIT-RUN-TIME   TO AUDIT-RUN-TIME.
+007150     MOVE 'END  '             TO AUDIT-EVENT.
+007160     MOVE WS-FILEN-READ-CNT   TO AUDIT-FILEN-READ-CNT.
+007170     MOVE WS-FILEN-REJECT-CNT TO AUDIT-FILEN-REJ-CNT.
+007180     MOVE WS-DEPT-FETCH-CNT   TO AUDIT-DEPT-FETCH-CNT.
+007190     MOVE 'ABENDED '          TO AUDIT-COMPLETION-STAT.
+007200*
+007210     WRITE AUDIT-RECORD.
+007220     IF NOT AUDITLOG-STATUS-OK
+007230         DISPLAY 'HELLO - AUDITLOG WRITE FAILED, STATUS: '
+007240             AUDITLOG-STATUS
+007250     END-IF.
+007260*
+007270 9100-EXIT.
+007280     EXIT.
+007290*
+007300*===============================================================
+007310* 9999-END-PARA
+007320*    COMMON JOB EXIT.
+007330*===============================================================
+007340 9999-END-PARA.
+007350     STOP RUN.
