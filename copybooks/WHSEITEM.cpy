@@ -0,0 +1,14 @@
+000010*-------------------------------------------------------------*
+000020* WHSEITEM                                                     *
+000030* COMMON ITEM-MASTER LAYOUT FOR THE WAREHOUSE BATCH SUITE.     *
+000040* SHARED BY ANY PROGRAM THAT READS OR BUILDS AN ITEM-MASTER    *
+000050* RECORD, SO EVERY PROGRAM AGREES ON THE SAME FIELD LAYOUT.    *
+000060*-------------------------------------------------------------*
+000070* DATE      INIT  DESCRIPTION                                 *
+000080* 08/08/26  DLO   ORIGINAL COPYBOOK.                           *
+000090*-------------------------------------------------------------*
+000100 01  WHSE-ITEM-MASTER.
+000110     05  WIM-ITEM-NUMBER           PIC 9(05).
+000120     05  WIM-ITEM-DESC             PIC X(14).
+000130     05  WIM-ITEM-CLASS            PIC X(03).
+000140     05  WIM-ITEM-DEPTNO           PIC X(03).
